@@ -0,0 +1,13 @@
+      *> 監査ログレコード（AUDIT-LOG、追記専用）
+       01  AUDIT-RECORD.
+           05  AUD-OP-CODE            PIC X(4).
+           05  AUD-NUM                PIC 9(3).
+      *> 通貨換算後の基準通貨額を記録する（生の桁のままではないので注意）
+           05  AUD-NUM-POINT          PIC 9(10)V9(10).
+           05  AUD-RESULT-BEFORE      PIC S9(10)V9(10)
+                                       SIGN IS TRAILING SEPARATE CHARACTER.
+           05  AUD-RESULT-AFTER       PIC S9(10)V9(10)
+                                       SIGN IS TRAILING SEPARATE CHARACTER.
+           05  AUD-TIMESTAMP          PIC X(21).
+           05  AUD-OPERATOR-ID        PIC X(8).
+           05  AUD-JOB-ID             PIC X(8).
