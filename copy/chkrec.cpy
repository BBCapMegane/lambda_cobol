@@ -0,0 +1,7 @@
+      *> チェックポイントレコード（CALC-CHECKPOINT、1ファイル1レコード）
+       01  CHECKPOINT-RECORD.
+           05  CHK-RECORD-COUNT       PIC 9(6).
+           05  CHK-RUN-DATE           PIC X(8).
+           05  CHK-RESULT-TOTAL       PIC S9(10)V9(10)
+                                       SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CHK-PAGE-NO            PIC 9(4).
