@@ -0,0 +1,5 @@
+      *> 通貨レートテーブル（CALC-CURR-TABLE）の1レコード
+       01  CURR-RATE-RECORD.
+           05  CRT-CURRENCY-CODE   PIC X(3).
+           05  CRT-DECIMALS        PIC 9(1).
+           05  CRT-RATE            PIC 9(5)V9(6).
