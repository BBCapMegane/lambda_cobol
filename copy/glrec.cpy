@@ -0,0 +1,8 @@
+      *> 総勘定元帳連携用の固定長抽出レコード（GL-EXTRACT）
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCOUNT              PIC X(10).
+           05  GL-REFERENCE            PIC X(10).
+           05  GL-OP-CODE              PIC X(4).
+           05  GL-RESULT               PIC S9(10)V9(10)
+                                        SIGN IS TRAILING SEPARATE CHARACTER.
+           05  GL-RUN-DATE             PIC X(8).
