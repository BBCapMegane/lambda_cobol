@@ -0,0 +1,5 @@
+      *> パラメタファイル（CALC-PARM-FILE）。運用担当が再コンパイルなしで
+      *> 変更できる定数を保持する。今後の項目は FILLER の領域に追加する。
+       01  PARM-RECORD.
+           05  PARM-NUM-2             PIC 9(4).
+           05  FILLER                 PIC X(20).
