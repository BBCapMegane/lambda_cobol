@@ -0,0 +1,10 @@
+      *> 不正取引レコード（CALC-REJECTS）
+       01  REJECT-RECORD.
+           05  REJ-NUM                PIC 9(3).
+           05  REJ-NUM-POINT          PIC 9(3)V9(3).
+           05  REJ-OP-CODE            PIC X(1).
+           05  REJ-ACCOUNT            PIC X(10).
+           05  REJ-REFERENCE          PIC X(10).
+           05  REJ-CURRENCY-CODE      PIC X(3).
+           05  REJ-REASON-CODE        PIC X(4).
+           05  REJ-REASON-TEXT        PIC X(40).
