@@ -0,0 +1,2 @@
+      *> 計算結果報告書（CALC-REPORT）の出力行
+       01  REPORT-LINE                PIC X(132).
