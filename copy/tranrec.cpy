@@ -0,0 +1,16 @@
+      *> 取引レコード（CALC-TRANS-FILE）
+       01  TRAN-RECORD.
+           05  TR-NUM              PIC 9(3).
+           05  TR-NUM-POINT        PIC 9(3)V9(3).
+      *> 通貨ごとの小数桁数に合わせて生の6桁を読み替えるための再定義
+           05  TR-NUM-POINT-X REDEFINES TR-NUM-POINT PIC 9(6).
+           05  TR-OP-CODE          PIC X(1).
+               88  TR-OP-ADD               VALUE '1'.
+               88  TR-OP-SUBTRACT           VALUE '2'.
+               88  TR-OP-MULTIPLY           VALUE '3'.
+               88  TR-OP-DIVIDE             VALUE '4'.
+      *> GL 連携用の勘定科目／参照番号
+           05  TR-ACCOUNT          PIC X(10).
+           05  TR-REFERENCE        PIC X(10).
+      *> 通貨コード（空白の場合は基準通貨として扱う）
+           05  TR-CURRENCY-CODE    PIC X(3).
