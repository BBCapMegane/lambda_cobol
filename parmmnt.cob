@@ -0,0 +1,63 @@
+      *> 見出し部
+       IDENTIFICATION DIVISION.
+      *> プログラム名
+       PROGRAM-ID. PARM-MAINT.
+
+      *> 環境部
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SAMPLE-01 が実行時に読み込むパラメタファイル
+           SELECT CALC-PARM-FILE ASSIGN TO "CALCPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+      *> データ部
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-PARM-FILE.
+           COPY parmrec.
+
+       WORKING-STORAGE SECTION.
+        01 WS-PARM-STATUS PIC X(2).
+      *> コマンドラインから新しい NUM-2 の値を受け取る（省略時は現在値を表示するのみ）
+        01 WS-NEW-NUM-2 PIC 9(4) VALUE ZERO.
+
+      *> 手続き部
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM 1000-READ-CURRENT-PARM
+           ACCEPT WS-NEW-NUM-2 FROM COMMAND-LINE
+           IF WS-NEW-NUM-2 NOT = ZERO
+               PERFORM 2000-UPDATE-PARM
+           ELSE
+               DISPLAY "現在の NUM-2 の値: " PARM-NUM-2 UPON CONSOLE
+           END-IF
+           STOP RUN.
+
+       1000-READ-CURRENT-PARM.
+           OPEN INPUT CALC-PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               READ CALC-PARM-FILE
+                   AT END
+                       MOVE 1024 TO PARM-NUM-2
+               END-READ
+               CLOSE CALC-PARM-FILE
+           ELSE
+               DISPLAY "CALCPARM が見つかりません。既定値 1024 で作成します。"
+                   UPON CONSOLE
+               CLOSE CALC-PARM-FILE
+               MOVE SPACES TO PARM-RECORD
+               MOVE 1024 TO PARM-NUM-2
+               OPEN OUTPUT CALC-PARM-FILE
+               WRITE PARM-RECORD
+               CLOSE CALC-PARM-FILE
+           END-IF.
+
+       2000-UPDATE-PARM.
+           MOVE SPACES TO PARM-RECORD
+           MOVE WS-NEW-NUM-2 TO PARM-NUM-2
+           OPEN OUTPUT CALC-PARM-FILE
+           WRITE PARM-RECORD
+           CLOSE CALC-PARM-FILE
+           DISPLAY "NUM-2 を更新しました: " PARM-NUM-2 UPON CONSOLE.
