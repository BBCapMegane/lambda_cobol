@@ -0,0 +1,587 @@
+      *> 見出し部
+       IDENTIFICATION DIVISION.
+      *> プログラム名
+       PROGRAM-ID. SAMPLE-01.
+
+      *> 環境部
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> 取引入力ファイル（1件1レコード、固定長）
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+      *> 計算結果報告書（印刷用）
+           SELECT CALC-REPORT ASSIGN TO "CALCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      *> 検証エラーとなった取引を書き出す不正取引ファイル
+           SELECT CALC-REJECTS ASSIGN TO "CALCREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+      *> 再開処理用のチェックポイントファイル
+           SELECT CALC-CHECKPOINT ASSIGN TO "CALCCHK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+      *> NUM-2 等の定数を保持するパラメタファイル
+           SELECT CALC-PARM-FILE ASSIGN TO "CALCPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+      *> 計算内容を1件ずつ追記する監査ログ（追記専用）
+           SELECT AUDIT-LOG ASSIGN TO "CALCAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *> 夜間バッチの GL 取込に渡す固定長抽出ファイル
+           SELECT GL-EXTRACT ASSIGN TO "CALCGL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+      *> 通貨コードごとの小数桁数／換算レートを保持するテーブル
+           SELECT CURR-RATE-TABLE ASSIGN TO "CALCCURR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CURR-STATUS.
+
+      *> データ部
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-FILE.
+           COPY tranrec.
+
+       FD  CALC-REPORT.
+           COPY rptrec.
+
+       FD  CALC-REJECTS.
+           COPY rejrec.
+
+       FD  CALC-CHECKPOINT.
+           COPY chkrec.
+
+       FD  CALC-PARM-FILE.
+           COPY parmrec.
+
+       FD  AUDIT-LOG.
+           COPY audrec.
+
+       FD  GL-EXTRACT.
+           COPY glrec.
+
+       FD  CURR-RATE-TABLE.
+           COPY currrec.
+
+      *> 変数定義セクション
+       WORKING-STORAGE SECTION.
+      *> 文字列型の宣言
+        01 HELLO PIC X(20).
+      *> 数値型の宣言
+        01 NUM PIC 9(3).
+      *> 小数点型
+        01 NUM-POINT PIC 9(3)V9(3).
+      *> 減算結果がマイナスになり得るため符号付きで保持する
+        01 RESULT PIC S9(10)V9(10) VALUE ZERO.
+      *> CALC-PARM-FILE から実行時に読み込む（見つからない場合は既定値 1024）
+        01 NUM-2 PIC 9(4).
+
+      *> ファイル状態／制御用項目
+        01 WS-TRANS-STATUS PIC X(2).
+        01 WS-REPORT-STATUS PIC X(2).
+        01 WS-REJECTS-STATUS PIC X(2).
+        01 WS-CHECKPOINT-STATUS PIC X(2).
+        01 WS-PARM-STATUS PIC X(2).
+        01 WS-AUDIT-STATUS PIC X(2).
+        01 WS-GL-STATUS PIC X(2).
+        01 WS-CURR-STATUS PIC X(2).
+        01 WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88 END-OF-FILE VALUE 'Y'.
+        01 WS-CURR-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88 CURR-TABLE-EOF VALUE 'Y'.
+
+      *> チェックポイント／再開制御用項目
+        01 WS-RESTART-PARM PIC X(20) VALUE SPACES.
+      *> 起動時コマンドラインの1文字目で決まる実行モード
+        01 WS-RUN-MODE-SWITCH PIC X(1) VALUE 'F'.
+           88 MODE-VALIDATE-ONLY VALUE 'V'.
+           88 MODE-RESTART VALUE 'R'.
+           88 MODE-FULL-BATCH VALUE 'F'.
+        01 WS-RESTART-FAILED-SWITCH PIC X(1) VALUE 'N'.
+           88 RESTART-FAILED VALUE 'Y'.
+        01 WS-RECORDS-READ PIC 9(6) VALUE 0.
+        01 WS-SKIP-COUNT PIC 9(6) VALUE 0.
+        01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 10.
+
+      *> 演算種別（レポート／帳票向けの短い符号）
+        01 WS-OP-CODE-DESC PIC X(4).
+
+      *> 検証用項目
+        01 WS-VALID-SWITCH PIC X(1) VALUE 'Y'.
+           88 TRANSACTION-VALID VALUE 'Y'.
+           88 TRANSACTION-INVALID VALUE 'N'.
+        01 WS-REJECT-REASON-CODE PIC X(4).
+        01 WS-REJECT-REASON-TEXT PIC X(40).
+        01 WS-REJECT-COUNT PIC 9(6) VALUE 0.
+      *> 除算で使用する除数。CALCPARM の NUM-2 から実行時に設定され、
+      *> 運用側が PARM-MAINT 経由でゼロにすればDIVZ却下が実際に働く。
+        01 WS-DIVISOR-VALUE PIC 9(4)V9(6) VALUE ZERO.
+
+      *> 通貨レートテーブル（CALC-CURR-TABLE から読み込んだ内容を保持）
+        01 WS-CURR-TABLE-COUNT PIC 9(3) VALUE 0.
+        01 CURR-TABLE-AREA.
+           05 CURR-TABLE-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-CURR-TABLE-COUNT
+                   INDEXED BY CURR-IDX.
+               10 CT-CURRENCY-CODE PIC X(3).
+               10 CT-DECIMALS PIC 9(1).
+               10 CT-RATE PIC 9(5)V9(6).
+      *> 取引ごとの通貨換算に使う作業項目
+        01 WS-CURR-FOUND-SWITCH PIC X(1) VALUE 'N'.
+           88 CURR-FOUND VALUE 'Y'.
+        01 WS-CURR-DECIMALS PIC 9(1) VALUE 3.
+        01 WS-CURR-RATE PIC 9(5)V9(6) VALUE 1.
+        01 WS-SCALED-VALUE PIC S9(10)V9(10) VALUE ZERO.
+        01 WS-BASE-VALUE PIC S9(10)V9(10) VALUE ZERO.
+      *> 生の6桁を通貨の小数桁数（CT-DECIMALS は PIC 9(1) なので0～9）で
+      *> 読み替えるための10のべき乗表。添字は WS-CURR-DECIMALS + 1。
+        01 WS-POW10-VALUES.
+           05 FILLER PIC 9(10) VALUE 1.
+           05 FILLER PIC 9(10) VALUE 10.
+           05 FILLER PIC 9(10) VALUE 100.
+           05 FILLER PIC 9(10) VALUE 1000.
+           05 FILLER PIC 9(10) VALUE 10000.
+           05 FILLER PIC 9(10) VALUE 100000.
+           05 FILLER PIC 9(10) VALUE 1000000.
+           05 FILLER PIC 9(10) VALUE 10000000.
+           05 FILLER PIC 9(10) VALUE 100000000.
+           05 FILLER PIC 9(10) VALUE 1000000000.
+        01 WS-POW10-TABLE REDEFINES WS-POW10-VALUES.
+           05 WS-POW10 PIC 9(10) OCCURS 10 TIMES.
+
+      *> 報告書見出し／制御用項目
+        01 WS-PAGE-NO PIC 9(4) VALUE 0.
+        01 WS-LINE-COUNT PIC 9(2) VALUE 0.
+        01 WS-MAX-LINES-PER-PAGE PIC 9(2) VALUE 20.
+        01 WS-RESULT-TOTAL PIC S9(10)V9(10) VALUE 0.
+        01 WS-RUN-DATE-RAW PIC X(8).
+        01 WS-RUN-DATE-DISP.
+           05 WS-RUN-YYYY PIC 9(4).
+           05 FILLER PIC X VALUE "-".
+           05 WS-RUN-MM PIC 9(2).
+           05 FILLER PIC X VALUE "-".
+           05 WS-RUN-DD PIC 9(2).
+
+      *> 編集用項目
+        01 WS-NUM-EDIT PIC ZZ9.
+        01 WS-NUMPT-EDIT PIC ZZ9.999.
+        01 WS-RESULT-EDIT PIC -(9)9.9999999999.
+        01 WS-TOTAL-EDIT PIC -(9)9.9999999999.
+        01 WS-PAGE-EDIT PIC ZZZ9.
+        01 WS-NEG-NOTE PIC X(10) VALUE SPACES.
+
+      *> 監査ログ用項目
+        01 WS-RESULT-BEFORE PIC S9(10)V9(10).
+        01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+        01 WS-JOB-ID PIC X(8) VALUE "SAMPLE01".
+        01 WS-TIMESTAMP PIC X(21).
+
+      *> 手続き部
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL END-OF-FILE
+               PERFORM 2000-READ-TRANSACTION
+               IF NOT END-OF-FILE
+                   ADD 1 TO WS-RECORDS-READ
+                   IF WS-RECORDS-READ > WS-SKIP-COUNT
+                       PERFORM 3000-PROCESS-TRANSACTION
+                       IF NOT MODE-VALIDATE-ONLY
+                           PERFORM 3950-CHECKPOINT-IF-NEEDED
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM 9000-FINALIZE
+           PERFORM 9500-SET-RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE "Hello world!" TO HELLO
+           DISPLAY HELLO UPON CONSOLE
+           PERFORM 1100-READ-PARAMETERS
+           DISPLAY "NUM-2 の内容は " NUM-2 UPON CONSOLE
+           PERFORM 1300-LOAD-CURRENCY-TABLE
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RUN-YYYY
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RUN-MM
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RUN-DD
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           EVALUATE WS-RESTART-PARM(1:1)
+               WHEN "V"
+               WHEN "v"
+                   SET MODE-VALIDATE-ONLY TO TRUE
+                   DISPLAY "実行モード: 検証のみ（VALIDATE-ONLY）" UPON CONSOLE
+               WHEN "R"
+               WHEN "r"
+                   SET MODE-RESTART TO TRUE
+                   PERFORM 1500-READ-CHECKPOINT
+                   IF RESTART-FAILED
+                       SET END-OF-FILE TO TRUE
+                   END-IF
+               WHEN OTHER
+                   SET MODE-FULL-BATCH TO TRUE
+           END-EVALUATE
+           OPEN INPUT CALC-TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "CALC-TRANS-FILE OPEN エラー: " WS-TRANS-STATUS
+                   UPON CONSOLE
+               SET END-OF-FILE TO TRUE
+           END-IF
+      *> 検証のみモードでは CALC-REPORT/GL-EXTRACT には何も書かないため、
+      *> 直前の本番実行の内容を空にしないよう OPEN すら行わない。
+      *> CALC-REJECTS は検証のみモードの本来の目的（却下取引の確認）に必要。
+           IF MODE-RESTART
+               OPEN EXTEND CALC-REPORT
+               IF WS-REPORT-STATUS NOT = "00"
+                   OPEN OUTPUT CALC-REPORT
+               END-IF
+               OPEN EXTEND CALC-REJECTS
+               IF WS-REJECTS-STATUS NOT = "00"
+                   OPEN OUTPUT CALC-REJECTS
+               END-IF
+           ELSE
+               IF NOT MODE-VALIDATE-ONLY
+                   OPEN OUTPUT CALC-REPORT
+               END-IF
+               OPEN OUTPUT CALC-REJECTS
+           END-IF
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           IF MODE-RESTART
+               OPEN EXTEND GL-EXTRACT
+               IF WS-GL-STATUS NOT = "00"
+                   OPEN OUTPUT GL-EXTRACT
+               END-IF
+           ELSE
+               IF NOT MODE-VALIDATE-ONLY
+                   OPEN OUTPUT GL-EXTRACT
+               END-IF
+           END-IF
+           IF NOT MODE-VALIDATE-ONLY
+               PERFORM 4000-WRITE-REPORT-HEADERS
+           END-IF.
+
+       1100-READ-PARAMETERS.
+           OPEN INPUT CALC-PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               READ CALC-PARM-FILE
+                   AT END
+                       MOVE 1024 TO PARM-NUM-2
+               END-READ
+               CLOSE CALC-PARM-FILE
+               MOVE PARM-NUM-2 TO NUM-2
+           ELSE
+               DISPLAY "CALCPARM が見つかりません。既定値 1024 を使用します。"
+                   UPON CONSOLE
+               MOVE 1024 TO NUM-2
+               CLOSE CALC-PARM-FILE
+           END-IF
+           MOVE NUM-2 TO WS-DIVISOR-VALUE.
+
+       1300-LOAD-CURRENCY-TABLE.
+           OPEN INPUT CURR-RATE-TABLE
+           IF WS-CURR-STATUS = "00"
+               PERFORM UNTIL CURR-TABLE-EOF
+                   READ CURR-RATE-TABLE
+                       AT END
+                           SET CURR-TABLE-EOF TO TRUE
+                       NOT AT END
+                           IF WS-CURR-TABLE-COUNT >= 50
+                               DISPLAY "CALCCURR に50件を超える通貨が定義されています。"
+                                   "51件目以降は読み込みません。" UPON CONSOLE
+                               SET CURR-TABLE-EOF TO TRUE
+                           ELSE
+                               ADD 1 TO WS-CURR-TABLE-COUNT
+                               SET CURR-IDX TO WS-CURR-TABLE-COUNT
+                               MOVE CRT-CURRENCY-CODE
+                                   TO CT-CURRENCY-CODE(CURR-IDX)
+                               MOVE CRT-DECIMALS TO CT-DECIMALS(CURR-IDX)
+                               MOVE CRT-RATE TO CT-RATE(CURR-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CURR-RATE-TABLE
+           ELSE
+               DISPLAY "CALCCURR が見つかりません。通貨コード指定の取引はすべて却下されます。"
+                   UPON CONSOLE
+               CLOSE CURR-RATE-TABLE
+           END-IF.
+
+       1500-READ-CHECKPOINT.
+           OPEN INPUT CALC-CHECKPOINT
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CALC-CHECKPOINT
+                   AT END
+                       SET RESTART-FAILED TO TRUE
+               END-READ
+               IF NOT RESTART-FAILED
+                   MOVE CHK-RECORD-COUNT TO WS-SKIP-COUNT
+                   MOVE CHK-RESULT-TOTAL TO WS-RESULT-TOTAL
+                   MOVE CHK-PAGE-NO TO WS-PAGE-NO
+                   DISPLAY "再開: " WS-SKIP-COUNT
+                       "件をスキップします" UPON CONSOLE
+               END-IF
+               CLOSE CALC-CHECKPOINT
+           ELSE
+               DISPLAY "チェックポイントファイルが見つかりません。"
+                   UPON CONSOLE
+               SET RESTART-FAILED TO TRUE
+               CLOSE CALC-CHECKPOINT
+           END-IF.
+
+       2000-READ-TRANSACTION.
+           READ CALC-TRANS-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       3000-PROCESS-TRANSACTION.
+           PERFORM 3100-VALIDATE-TRANSACTION
+           IF TRANSACTION-VALID
+               IF MODE-VALIDATE-ONLY
+                   CONTINUE
+               ELSE
+                   PERFORM 3300-COMPUTE-AND-WRITE
+               END-IF
+           ELSE
+               PERFORM 3900-WRITE-REJECT
+           END-IF.
+
+       3300-COMPUTE-AND-WRITE.
+               MOVE TR-NUM TO NUM
+               MOVE TR-NUM-POINT TO NUM-POINT
+               MOVE RESULT TO WS-RESULT-BEFORE
+               DISPLAY "NUM の内容は " NUM UPON CONSOLE
+               DISPLAY "NUM-POINT の内容は " NUM-POINT UPON CONSOLE
+
+      *> 通貨の小数桁数に合わせて生の6桁を読み替え、基準通貨額に換算する
+               COMPUTE WS-SCALED-VALUE =
+                   TR-NUM-POINT-X / WS-POW10(WS-CURR-DECIMALS + 1)
+               COMPUTE WS-BASE-VALUE = WS-SCALED-VALUE * WS-CURR-RATE
+
+               EVALUATE TRUE
+                   WHEN TR-OP-ADD
+                       COMPUTE RESULT = WS-BASE-VALUE + 1.1
+                       MOVE "ADD " TO WS-OP-CODE-DESC
+                       DISPLAY "加算 " RESULT UPON CONSOLE
+                   WHEN TR-OP-SUBTRACT
+                       COMPUTE RESULT = WS-BASE-VALUE - 99.99
+                       MOVE "SUB " TO WS-OP-CODE-DESC
+                       DISPLAY "減算 " RESULT UPON CONSOLE
+                   WHEN TR-OP-MULTIPLY
+                       COMPUTE RESULT = WS-BASE-VALUE * 2.5
+                       MOVE "MUL " TO WS-OP-CODE-DESC
+                       DISPLAY "乗算 " RESULT UPON CONSOLE
+                   WHEN TR-OP-DIVIDE
+                       COMPUTE RESULT = WS-BASE-VALUE / WS-DIVISOR-VALUE
+                       MOVE "DIV " TO WS-OP-CODE-DESC
+                       DISPLAY "除算 " RESULT UPON CONSOLE
+               END-EVALUATE
+
+               PERFORM 4100-WRITE-REPORT-DETAIL
+               PERFORM 3700-WRITE-AUDIT-LOG
+               PERFORM 3800-WRITE-GL-EXTRACT
+               ADD RESULT TO WS-RESULT-TOTAL.
+
+       3700-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-OP-CODE-DESC TO AUD-OP-CODE
+           MOVE NUM TO AUD-NUM
+           MOVE WS-BASE-VALUE TO AUD-NUM-POINT
+           MOVE WS-RESULT-BEFORE TO AUD-RESULT-BEFORE
+           MOVE RESULT TO AUD-RESULT-AFTER
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+           MOVE WS-JOB-ID TO AUD-JOB-ID
+           WRITE AUDIT-RECORD.
+
+       3800-WRITE-GL-EXTRACT.
+           MOVE TR-ACCOUNT TO GL-ACCOUNT
+           MOVE TR-REFERENCE TO GL-REFERENCE
+           MOVE WS-OP-CODE-DESC TO GL-OP-CODE
+           MOVE RESULT TO GL-RESULT
+           MOVE WS-RUN-DATE-RAW TO GL-RUN-DATE
+           WRITE GL-EXTRACT-RECORD.
+
+       3100-VALIDATE-TRANSACTION.
+           SET TRANSACTION-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON-CODE
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
+           IF TR-NUM NOT NUMERIC
+               MOVE "BADN" TO WS-REJECT-REASON-CODE
+               MOVE "NUM is not numeric" TO WS-REJECT-REASON-TEXT
+               SET TRANSACTION-INVALID TO TRUE
+           ELSE
+               IF TR-NUM-POINT NOT NUMERIC
+                   MOVE "BADP" TO WS-REJECT-REASON-CODE
+                   MOVE "NUM-POINT is not numeric" TO WS-REJECT-REASON-TEXT
+                   SET TRANSACTION-INVALID TO TRUE
+               ELSE
+                   IF NOT (TR-OP-ADD OR TR-OP-SUBTRACT
+                           OR TR-OP-MULTIPLY OR TR-OP-DIVIDE)
+                       MOVE "OPCD" TO WS-REJECT-REASON-CODE
+                       MOVE "OP-CODE is not a valid operation"
+                           TO WS-REJECT-REASON-TEXT
+                       SET TRANSACTION-INVALID TO TRUE
+                   ELSE
+                       PERFORM 3150-LOOKUP-CURRENCY
+                       IF NOT CURR-FOUND
+                           MOVE "CURR" TO WS-REJECT-REASON-CODE
+                           MOVE "Currency code not found in rate table"
+                               TO WS-REJECT-REASON-TEXT
+                           SET TRANSACTION-INVALID TO TRUE
+                       ELSE
+                           IF TR-OP-DIVIDE AND WS-DIVISOR-VALUE = ZERO
+                               MOVE "DIVZ" TO WS-REJECT-REASON-CODE
+                               MOVE "Divisor is zero"
+                                   TO WS-REJECT-REASON-TEXT
+                               SET TRANSACTION-INVALID TO TRUE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       3150-LOOKUP-CURRENCY.
+           SET WS-CURR-FOUND-SWITCH TO 'N'
+           IF TR-CURRENCY-CODE = SPACES
+               MOVE 3 TO WS-CURR-DECIMALS
+               MOVE 1 TO WS-CURR-RATE
+               SET CURR-FOUND TO TRUE
+           ELSE
+               IF WS-CURR-TABLE-COUNT > 0
+                   SET CURR-IDX TO 1
+                   SEARCH CURR-TABLE-ENTRY
+                       AT END
+                           CONTINUE
+                       WHEN CT-CURRENCY-CODE(CURR-IDX) = TR-CURRENCY-CODE
+                           MOVE CT-DECIMALS(CURR-IDX) TO WS-CURR-DECIMALS
+                           MOVE CT-RATE(CURR-IDX) TO WS-CURR-RATE
+                           SET CURR-FOUND TO TRUE
+                   END-SEARCH
+               END-IF
+           END-IF.
+
+       3900-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE TR-NUM TO REJ-NUM
+           MOVE TR-NUM-POINT TO REJ-NUM-POINT
+           MOVE TR-OP-CODE TO REJ-OP-CODE
+           MOVE TR-ACCOUNT TO REJ-ACCOUNT
+           MOVE TR-REFERENCE TO REJ-REFERENCE
+           MOVE TR-CURRENCY-CODE TO REJ-CURRENCY-CODE
+           MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT
+           WRITE REJECT-RECORD
+           DISPLAY "取引を却下しました。理由コード: "
+               WS-REJECT-REASON-CODE UPON CONSOLE.
+
+       3950-CHECKPOINT-IF-NEEDED.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 3960-WRITE-CHECKPOINT
+           END-IF.
+
+       3960-WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO CHK-RECORD-COUNT
+           MOVE WS-RUN-DATE-RAW TO CHK-RUN-DATE
+           MOVE WS-RESULT-TOTAL TO CHK-RESULT-TOTAL
+           MOVE WS-PAGE-NO TO CHK-PAGE-NO
+           OPEN OUTPUT CALC-CHECKPOINT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CALC-CHECKPOINT
+           DISPLAY "チェックポイント記録: " WS-RECORDS-READ
+               "件処理済み" UPON CONSOLE.
+
+       4000-WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO WS-PAGE-EDIT
+           MOVE SPACES TO REPORT-LINE
+           STRING "SAMPLE-01 CALCULATION REPORT" DELIMITED BY SIZE
+               "   RUN DATE: " DELIMITED BY SIZE
+               WS-RUN-DATE-DISP DELIMITED BY SIZE
+               "   PAGE: " DELIMITED BY SIZE
+               WS-PAGE-EDIT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "NUM   NUM-POINT  OP           RESULT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 0 TO WS-LINE-COUNT.
+
+       4100-WRITE-REPORT-DETAIL.
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM 4000-WRITE-REPORT-HEADERS
+           END-IF
+           MOVE NUM TO WS-NUM-EDIT
+           MOVE NUM-POINT TO WS-NUMPT-EDIT
+           MOVE RESULT TO WS-RESULT-EDIT
+           MOVE SPACES TO WS-NEG-NOTE
+           IF RESULT < ZERO
+               MOVE "*NEGATIVE*" TO WS-NEG-NOTE
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-NUM-EDIT DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-NUMPT-EDIT DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-OP-CODE-DESC DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-RESULT-EDIT DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-NEG-NOTE DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       4900-WRITE-REPORT-TOTAL.
+           MOVE WS-RESULT-TOTAL TO WS-TOTAL-EDIT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "CONTROL TOTAL (RESULT): " DELIMITED BY SIZE
+               WS-TOTAL-EDIT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+       9000-FINALIZE.
+           CLOSE CALC-TRANS-FILE
+           IF MODE-VALIDATE-ONLY
+               CLOSE CALC-REJECTS
+           ELSE
+               PERFORM 4900-WRITE-REPORT-TOTAL
+               CLOSE CALC-REPORT
+               CLOSE CALC-REJECTS
+               CLOSE GL-EXTRACT
+           END-IF
+           CLOSE AUDIT-LOG.
+
+      *> ジョブスケジューラが結果で分岐できるよう終了コードを設定する
+       9500-SET-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN RESTART-FAILED
+                   MOVE 8 TO RETURN-CODE
+                   DISPLAY "RETURN-CODE = 8（再開に失敗しました）"
+                       UPON CONSOLE
+               WHEN WS-REJECT-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+                   DISPLAY "RETURN-CODE = 4（却下された取引があります）"
+                       UPON CONSOLE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
